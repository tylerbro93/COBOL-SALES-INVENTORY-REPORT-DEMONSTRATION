@@ -0,0 +1,382 @@
+      ******************************************************************
+      * Author: Tyler
+      * Date: 9/18/2017
+      * Purpose: create a customer statement from PR2FA17.txt
+      * Tectonics: cobc -xo CUSTSTMT.exe --std=mf  CUSTSTMT.cbl
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+      **************************COMMENT SECTION*************************
+      *THIS PROGRAM PRODUCES A PER-CUSTOMER SALES STATEMENT FROM THE
+      *SAME EXTRACT PROJECT2 USES, GROUPED BY CUSTOMER INSTEAD OF
+      *PRODUCT, SO A SINGLE CUSTOMER'S PURCHASES CAN BE HANDED OUT
+      *WITHOUT GREPPING THE PRODUCT-ORIENTED SALES REPORT.
+      ******************************************************************
+      *SALES FILE INPUT:
+      *1. CUSTOMER ID
+      *2. CUSTOMER NAME
+      *3. PRODUCT ID
+      *4. PRODUCT NAME
+      *5. QUANTITY SOLD
+      *6. COST PER ITEM
+      ******************************************************************
+      *STATEMENT OUTPUT:
+      *1. CUSTOMER NAME
+      *2. CUSTOMER ID
+      *3. PRODUCT NAME
+      *4. PRODUCT ID
+      *5. QUANTITY SOLD
+      *6. SALES VALUE
+      *7. TOTAL QUANTITY SOLD (PER CUSTOMER)
+      *8. TOTAL SALES VALUE (PER CUSTOMER)
+      *9. FINAL TOTAL QUANTITY SOLD
+      *10. FINAL TOTAL SALES VALUE
+      ******************************************************************
+      *CALCULATIONS:
+      *SALES VALUE: QUANTITY SOLD * COST PER ITEM
+      *TOTAL SALES VALUE
+      *TOTAL QUANITY SOLD
+      ******************************************************************
+
+
+      ************************ENVIRONMENT DIVISION**********************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. OCEANBLUE.
+       OBJECT-COMPUTER. OCEANBLUE.
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-FILE ASSIGN TO 'PR2FA17.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTED-SOURCE-FILE ASSIGN TO 'PR2FA17.CSRT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'CSORTWORK'.
+
+           SELECT REPORT-FILE ASSIGN TO 'CUSTOMER STATEMENT.txt'
+           .
+
+           SELECT EXCEPTION-FILE ASSIGN TO 'PR2CUST.EXC'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+      ***********************DATA DIVISION******************************
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD SOURCE-FILE.
+           01 SPECULATIVE-SALES.
+              05 CUSTOMER-ID                           PIC 9(5).
+              05 CUSTOMER-NAME                         PIC X(25).
+              05 PRODUCT-ID                            PIC X(3).
+              05 FILLER                                PIC X(5).
+              05 PRODUCT-NAME                          PIC X(14).
+              05 QUANTITY-SOLD                         PIC 9(3).
+              05 COST-PER-ITEM                         PIC 999V99.
+
+           FD SORTED-SOURCE-FILE.
+           01 SORTED-SALES-RECORD.
+              05 SSR-CUSTOMER-ID                       PIC 9(5).
+              05 SSR-CUSTOMER-NAME                      PIC X(25).
+              05 SSR-PRODUCT-ID                         PIC X(3).
+              05 FILLER                                PIC X(5).
+              05 SSR-PRODUCT-NAME                       PIC X(14).
+              05 SSR-QUANTITY-SOLD                       PIC 9(3).
+              05 SSR-COST-PER-ITEM                      PIC 999V99.
+
+           SD SORT-WORK-FILE.
+           01 SORT-WORK-RECORD.
+              05 SWR-CUSTOMER-ID                       PIC 9(5).
+              05 SWR-CUSTOMER-NAME                      PIC X(25).
+              05 SWR-PRODUCT-ID                         PIC X(3).
+              05 FILLER                                PIC X(5).
+              05 SWR-PRODUCT-NAME                       PIC X(14).
+              05 SWR-QUANTITY-SOLD                      PIC 9(3).
+              05 SWR-COST-PER-ITEM                      PIC 999V99.
+
+           FD REPORT-FILE.
+           01 REPORT-RECORD                            PIC X(71).
+
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-RECORD                         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-WORK-AREAS.
+              05 EOF-FLAG          PIC X(3) VALUE 'YES'.
+              05 PROPER-SPACING    PIC 9(2) VALUE 0.
+              05 LINE-NUM          PIC 9(2) VALUE 10.
+              05 WS-QUANTITY-SOLD  PIC 9(3) VALUE 0.
+              05 WS-COST-PER-ITEM  PIC 999V99.
+              05 WS-SALES-VALUE    PIC 999999V99 VALUE ZEROES.
+              05 WS-TL-SALES-VALUE PIC 9999999V99 VALUE ZEROES.
+              05 WS-TL-QUANTITY    PIC 999999 VALUE ZEROES.
+              05 WS-FN-SALES-VALUE PIC 9999999V99 VALUE ZEROES.
+              05 WS-FN-QUANTITY    PIC 999999 VALUE ZEROES.
+              05 WS-PREV-CUSTOMER-ID PIC 9(5) VALUE ZEROES.
+              05 WS-RECORD-VALID   PIC X(3) VALUE 'YES'.
+              05 WS-EXCEPTION-COUNT PIC 9(5) VALUE ZEROES.
+
+           01 WS-DATE.
+               05 WS-YEAR          PIC 9(4).
+               05 WS-MONTH         PIC 9(2).
+               05 WS-DAY           PIC 9(2).
+
+           01 WS-ARG-DATE          PIC X(8).
+
+      **************************REPORT SECTION**************************
+           01 HEADING-LINE1.
+               05                  PIC X(34) VALUE SPACES.
+               05                  PIC X(7) VALUE 'DR.CHEB'.
+
+           01 HEADING-LINE2.
+               05                  PIC X(9) VALUE SPACES.
+               05 HL-MONTH         PIC 9(2).
+               05                  PIC X VALUE '/'.
+               05 HL-DAY           PIC 9(2).
+               05                  PIC X VALUE '/'.
+               05 HL-YEAR          PIC 9(4).
+               05                  PIC X(5) VALUE SPACES.
+               05                  PIC X(24) VALUE
+                                             'CUSTOMER SALES STATEMENT'.
+               05                  PIC X(18) VALUE SPACES.
+               05                  PIC X(3) VALUE 'TSB'.
+
+           01 HEADING-LINE3.
+               05                  PIC X(17) VALUE SPACES.
+               05                  PIC X(4) VALUE 'PROD'.
+               05                  PIC X(11) VALUE SPACES.
+               05                  PIC X(8) VALUE 'CUSTOMER'.
+               05                  PIC X(13) VALUE SPACES.
+               05                  PIC X(3) VALUE 'QTY'.
+               05                  PIC X(9) VALUE SPACES.
+               05                  PIC X(5) VALUE 'SALES'.
+
+           01 HEADING-LINE4.
+               05                  PIC X(2) VALUE SPACES.
+               05                  PIC X(12) VALUE 'PRODUCT NAME'.
+               05                  PIC X(4) VALUE SPACES.
+               05                  PIC X(2) VALUE 'ID'.
+               05                  PIC X(14) VALUE SPACES.
+               05                  PIC X(4) VALUE 'NAME'.
+               05                  PIC X(14) VALUE SPACES.
+               05                  PIC X(4) VALUE 'SOLD'.
+               05                  PIC X(9) VALUE SPACES.
+               05                  PIC X(5) VALUE 'VALUE'.
+
+           01 TOTALS-LINE.
+               05 FILLER             PIC X(32) VALUE SPACES.
+               05                    PIC X(6) VALUE 'TOTAL:'.
+               05 FILLER             PIC X(12) VALUE SPACES.
+               05 TL-QUANTITY-OUT    PIC ZZZ999.
+               05 FILLER             PIC X(2) VALUE SPACES.
+               05 TL-SALES-VALUE-OUT PIC $Z,ZZZ,ZZZ.99.
+
+           01 TOTAL-FINAL-SOLD-LINE.
+               05 FILLER             PIC X(30) VALUE SPACES.
+               05                    PIC X(18) VALUE
+                                                   'TOTAL AMOUNT SOLD:'.
+               05 FILLER             PIC X(14) VALUE SPACES.
+               05 FN-QUANTITY-OUT    PIC Z,ZZZ,ZZZ.
+
+           01 TOTAL-FINAL-SALE-VALUE-LINE.
+               05 FILLER             PIC X(27) VALUE SPACES.
+               05                    PIC X(21) VALUE
+                                                'TOTAL VALUE OF SALES:'.
+               05 FILLER             PIC X(6) VALUE SPACES.
+               05 FN-SALES-VALUE-OUT PIC $Z,ZZZ,ZZZ,ZZZ.99.
+
+           01 TOTAL-EXCEPTION-LINE.
+               05                    PIC X(30) VALUE SPACES.
+               05                    PIC X(17) VALUE
+                                                'RECORDS REJECTED:'.
+               05                    PIC X(15) VALUE SPACES.
+               05 EXCEPTION-COUNT-OUT PIC ZZ,ZZ9.
+
+           01 DETAIL-LINE.
+              05                   PIC X VALUE ' '.
+              05 DL-PRODUCT-NAME   PIC X(14) VALUE SPACES.
+              05                   PIC X(2) VALUE SPACES.
+              05 DL-PRODUCT-ID     PIC X(3) VALUE SPACES.
+              05                   PIC X(3) VALUE SPACES.
+              05 DL-CUSTOMER-NAME  PIC X(25) VALUE SPACES.
+              05                   PIC X(4) VALUE SPACES.
+              05 DL-QUANTITY-SOLD  PIC Z999 VALUE ZEROES.
+              05                   PIC X(5) VALUE SPACES.
+              05 DL-SALES-VALUE    PIC ZZZ,ZZZ.99.
+
+      *************************PROCEDURE DIVISION***********************
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           PERFORM 125-HOUSEKEEPING
+           PERFORM 150-READ-SOURCE-FILE
+           PERFORM 200-CLOSE-ROUTINE
+           .
+
+       125-HOUSEKEEPING.
+           SORT SORT-WORK-FILE
+             ON ASCENDING KEY SWR-CUSTOMER-ID
+             ON ASCENDING KEY SWR-PRODUCT-ID
+             USING SOURCE-FILE
+             GIVING SORTED-SOURCE-FILE
+           OPEN INPUT SORTED-SOURCE-FILE
+           OUTPUT REPORT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 130-DATE-ROUTINE
+           PERFORM 145-HEADING-ROUTINE
+           .
+
+       130-DATE-ROUTINE.
+           ACCEPT WS-ARG-DATE FROM COMMAND-LINE
+           IF WS-ARG-DATE IS NUMERIC
+              MOVE WS-ARG-DATE TO WS-DATE
+           ELSE
+              ACCEPT WS-DATE FROM DATE YYYYMMDD
+           END-IF
+           MOVE WS-MONTH TO HL-MONTH
+           MOVE WS-DAY TO HL-DAY
+           MOVE WS-YEAR TO HL-YEAR
+           .
+
+       145-HEADING-ROUTINE.
+           MOVE 1 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM HEADING-LINE1
+             AFTER ADVANCING PROPER-SPACING
+           WRITE REPORT-RECORD FROM HEADING-LINE2
+             AFTER ADVANCING PROPER-SPACING
+           MOVE 3 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM HEADING-LINE3
+             AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM HEADING-LINE4
+             AFTER ADVANCING PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           .
+
+       150-READ-SOURCE-FILE.
+           MOVE 1 TO PROPER-SPACING
+           PERFORM UNTIL EOF-FLAG = 'NO'
+             READ SORTED-SOURCE-FILE
+               AT END
+                  MOVE 'NO' TO EOF-FLAG
+                  PERFORM 185-WRITE-TOTALS
+                  PERFORM 190-WRITE-FINAL-TOTALS
+               NOT AT END
+                  PERFORM 177-VALIDATE-RECORD
+                  IF WS-RECORD-VALID = 'YES'
+                     PERFORM 175-CONSTRUCT-DATA
+                     ADD 1 TO LINE-NUM
+                     IF LINE-NUM = 55
+                        PERFORM 195-NEW-PAGE
+                        MOVE 10 TO LINE-NUM
+                     END-IF
+                  ELSE
+                     PERFORM 179-WRITE-EXCEPTION
+                  END-IF
+             END-READ
+           END-PERFORM
+           .
+
+       175-CONSTRUCT-DATA.
+           PERFORM 180-GROUPING-ROUTINE
+           MOVE SSR-PRODUCT-NAME TO DL-PRODUCT-NAME
+           MOVE SSR-PRODUCT-ID TO DL-PRODUCT-ID
+           MOVE SSR-CUSTOMER-NAME TO DL-CUSTOMER-NAME
+           MOVE SSR-QUANTITY-SOLD TO DL-QUANTITY-SOLD WS-QUANTITY-SOLD
+           MOVE SSR-COST-PER-ITEM TO WS-COST-PER-ITEM
+           MULTIPLY WS-QUANTITY-SOLD BY WS-COST-PER-ITEM
+             GIVING DL-SALES-VALUE WS-SALES-VALUE
+           MOVE DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+           ADD WS-QUANTITY-SOLD TO WS-TL-QUANTITY
+           ADD WS-SALES-VALUE TO WS-TL-SALES-VALUE
+           .
+
+       177-VALIDATE-RECORD.
+           MOVE 'YES' TO WS-RECORD-VALID
+           IF SSR-CUSTOMER-ID = ZEROES
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           IF SSR-PRODUCT-ID = SPACES
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           IF SSR-QUANTITY-SOLD = ZEROES
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           IF SSR-COST-PER-ITEM = ZEROES
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           IF SSR-QUANTITY-SOLD IS NOT NUMERIC
+           OR SSR-COST-PER-ITEM IS NOT NUMERIC
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           .
+
+       179-WRITE-EXCEPTION.
+           MOVE SORTED-SALES-RECORD TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT
+           .
+
+       180-GROUPING-ROUTINE.
+           IF SSR-CUSTOMER-ID = WS-PREV-CUSTOMER-ID
+             MOVE SPACES TO SSR-CUSTOMER-NAME
+           ELSE
+             IF WS-PREV-CUSTOMER-ID NOT = ZEROES
+               PERFORM 185-WRITE-TOTALS
+             END-IF
+           END-IF
+           MOVE SSR-CUSTOMER-ID TO WS-PREV-CUSTOMER-ID
+           .
+
+       185-WRITE-TOTALS.
+           MOVE WS-TL-SALES-VALUE TO TL-SALES-VALUE-OUT
+           MOVE WS-TL-QUANTITY TO TL-QUANTITY-OUT
+           MOVE TOTALS-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           MOVE 3 TO PROPER-SPACING
+           ADD WS-TL-SALES-VALUE TO WS-FN-SALES-VALUE
+           ADD WS-TL-QUANTITY TO WS-FN-QUANTITY
+           MOVE ZEROES TO WS-TL-SALES-VALUE
+           MOVE ZEROES TO WS-TL-QUANTITY
+           .
+
+       190-WRITE-FINAL-TOTALS.
+           MOVE WS-FN-SALES-VALUE TO FN-SALES-VALUE-OUT
+           MOVE WS-FN-QUANTITY TO FN-QUANTITY-OUT
+           MOVE TOTAL-FINAL-SOLD-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           MOVE TOTAL-FINAL-SALE-VALUE-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           MOVE WS-EXCEPTION-COUNT TO EXCEPTION-COUNT-OUT
+           MOVE TOTAL-EXCEPTION-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           .
+
+       195-NEW-PAGE.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PAGE
+           PERFORM 145-HEADING-ROUTINE
+           .
+
+       200-CLOSE-ROUTINE.
+           CLOSE SORTED-SOURCE-FILE
+                 REPORT-FILE
+                 EXCEPTION-FILE
+           STOP RUN
+           .
