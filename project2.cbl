@@ -45,12 +45,42 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SOURCE-FILE ASSIGN TO 'PR2FA17.txt'
+           SELECT SOURCE-FILE ASSIGN DYNAMIC WS-SOURCE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT SOURCE-LIST-FILE ASSIGN TO 'PR2FA17.LOC'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOC-STATUS.
+
+           SELECT SORTED-SOURCE-FILE ASSIGN TO 'PR2FA17.SRT'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK'.
+
            SELECT REPORT-FILE ASSIGN TO 'SALES REPORT.txt'
            .
 
+           SELECT EXCEPTION-FILE ASSIGN TO 'PR2FA17.EXC'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'PR2FA17.CKP'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKP-STATUS.
+
+           SELECT INVENTORY-FILE ASSIGN TO 'INVENTORY.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INV-PRODUCT-ID
+           FILE STATUS IS WS-INV-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO 'SALES REPORT.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PTD-FILE ASSIGN TO 'PR2FA17.PTD'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PTD-STATUS.
+
 
       ***********************DATA DIVISION******************************
        DATA DIVISION.
@@ -66,8 +96,65 @@
               05 QUANTITY-SOLD                         PIC 9(3).
               05 COST-PER-ITEM                         PIC 999V99.
 
+           FD SOURCE-LIST-FILE.
+           01 SOURCE-LIST-RECORD.
+              05 LOC-CODE                              PIC X(10).
+              05 LOC-FILENAME                          PIC X(50).
+
+           FD SORTED-SOURCE-FILE.
+           01 SORTED-SALES-RECORD.
+              05 SSR-CUSTOMER-ID                       PIC 9(5).
+              05 SSR-CUSTOMER-NAME                      PIC X(25).
+              05 SSR-PRODUCT-ID                         PIC X(3).
+              05 FILLER                                PIC X(5).
+              05 SSR-PRODUCT-NAME                       PIC X(14).
+              05 SSR-QUANTITY-SOLD                       PIC 9(3).
+              05 SSR-COST-PER-ITEM                      PIC 999V99.
+              05 SSR-LOCATION-ID                        PIC X(10).
+
+           SD SORT-WORK-FILE.
+           01 SORT-WORK-RECORD.
+              05 SWR-CUSTOMER-ID                       PIC 9(5).
+              05 SWR-CUSTOMER-NAME                      PIC X(25).
+              05 SWR-PRODUCT-ID                         PIC X(3).
+              05 FILLER                                PIC X(5).
+              05 SWR-PRODUCT-NAME                       PIC X(14).
+              05 SWR-QUANTITY-SOLD                      PIC 9(3).
+              05 SWR-COST-PER-ITEM                      PIC 999V99.
+              05 SWR-LOCATION-ID                        PIC X(10).
+
            FD REPORT-FILE.
-           01 REPORT-RECORD                            PIC X(71).
+           01 REPORT-RECORD                            PIC X(87).
+
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-RECORD                         PIC X(70).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+              05 CKP-RECORDS-PROCESSED                 PIC 9(7).
+              05 CKP-LAST-CUSTOMER-ID                  PIC 9(5).
+              05 CKP-LAST-PRODUCT-ID                   PIC X(3).
+              05 CKP-TL-SALES-VALUE                    PIC 9999999V99.
+              05 CKP-TL-QUANTITY                       PIC 999999.
+              05 CKP-FN-SALES-VALUE                    PIC 9999999V99.
+              05 CKP-FN-QUANTITY                       PIC 999999.
+              05 CKP-EXCEPTION-COUNT                   PIC 9(5).
+
+           FD INVENTORY-FILE.
+           01 INVENTORY-RECORD.
+              05 INV-PRODUCT-ID                        PIC X(3).
+              05 INV-ON-HAND-QTY                        PIC 9(6).
+              05 INV-REORDER-POINT                      PIC 9(6).
+
+           FD CSV-FILE.
+           01 CSV-RECORD                                PIC X(62).
+
+           FD PTD-FILE.
+           01 PTD-RECORD.
+              05 PTD-YEAR                                PIC 9(4).
+              05 PTD-MONTH                              PIC 9(2).
+              05 PTD-SALES-VALUE                         PIC 9999999V99.
+              05 PTD-QUANTITY                            PIC 999999.
 
        WORKING-STORAGE SECTION.
 
@@ -78,17 +165,68 @@
               05 WS-QUANTITY-SOLD  PIC 9(3) VALUE 0.
               05 WS-COST-PER-ITEM  PIC 999V99.
               05 WS-SALES-VALUE    PIC 999999V99 VALUE ZEROES.
-              05 WS-GROUPING-FLAG  PIC X(3) VALUE 'YES'.
-              05 WS-TL-SALES-VALUE PIC 9999999V99.
-              05 WS-TL-QUANTITY    PIC 999999.
-              05 WS-FN-SALES-VALUE PIC 9999999V99.
-              05 WS-FN-QUANTITY    PIC 999999.
+              05 WS-TL-SALES-VALUE PIC 9999999V99 VALUE ZEROES.
+              05 WS-TL-QUANTITY    PIC 999999 VALUE ZEROES.
+              05 WS-FN-SALES-VALUE PIC 9999999V99 VALUE ZEROES.
+              05 WS-FN-QUANTITY    PIC 999999 VALUE ZEROES.
+              05 WS-RECORD-VALID   PIC X(3) VALUE 'YES'.
+              05 WS-EXCEPTION-COUNT PIC 9(5) VALUE ZEROES.
+              05 WS-CKP-STATUS      PIC X(2) VALUE '00'.
+              05 WS-RESUMING        PIC X(3) VALUE 'NO'.
+              05 WS-RECORDS-PROCESSED PIC 9(7) VALUE ZEROES.
+              05 WS-SKIP-COUNT      PIC 9(7) VALUE ZEROES.
+              05 WS-CKP-INTERVAL    PIC 9(4) VALUE 1.
+              05 WS-CKP-QUOTIENT    PIC 9(7) VALUE ZEROES.
+              05 WS-CKP-REMAINDER   PIC 9(4) VALUE ZEROES.
+              05 WS-INV-STATUS      PIC X(2) VALUE '00'.
+              05 WS-INV-AVAILABLE   PIC X(3) VALUE 'NO'.
+              05 WS-REORDER-FOUND   PIC X(3) VALUE 'NO'.
+              05 WS-PTD-STATUS      PIC X(2) VALUE '00'.
+              05 WS-LIVE-RUN        PIC X(3) VALUE 'YES'.
+              05 WS-SKIP-ACTUAL     PIC 9(7) VALUE ZEROES.
+              05 WS-SOURCE-FILENAME PIC X(50) VALUE 'PR2FA17.txt'.
+              05 WS-LOC-STATUS      PIC X(2) VALUE '00'.
+              05 WS-CURRENT-LOCATION PIC X(10) VALUE SPACES.
+              05 WS-USING-MANIFEST  PIC X(3) VALUE 'NO'.
+              05 WS-SOURCE-EOF      PIC X(3) VALUE 'NO'.
+              05 WS-COPY-EOF        PIC X(3) VALUE 'NO'.
+              05 WS-PRODUCT-NAME-SAVE PIC X(14) VALUE SPACES.
+              05 WS-GROUP-PRODUCT-NAME PIC X(14) VALUE SPACES.
+              05 WS-SKIP-EOF        PIC X(3) VALUE 'NO'.
+              05 WS-SOURCE-STATUS   PIC X(2) VALUE '00'.
+
+           01 REORDER-TABLE.
+              05 REORDER-ENTRY OCCURS 50 TIMES
+                                INDEXED BY REORDER-IDX.
+                 10 ROE-PRODUCT-ID PIC X(3).
+                 10 ROE-ON-HAND    PIC 9(6).
+              05 WS-REORDER-COUNT  PIC 9(3) VALUE ZEROES.
+              05 WS-REORDER-OMITTED PIC 9(3) VALUE ZEROES.
+
+           01 TOP-PRODUCTS-TABLE.
+              05 TOP-PRODUCT-ENTRY OCCURS 50 TIMES
+                                    INDEXED BY TP-IDX TP-IDX2.
+                 10 TP-PRODUCT-ID    PIC X(3).
+                 10 TP-PRODUCT-NAME  PIC X(14).
+                 10 TP-SALES-VALUE   PIC 9999999V99.
+                 10 TP-QUANTITY      PIC 999999.
+              05 WS-TOP-PRODUCT-COUNT PIC 9(3) VALUE ZEROES.
+              05 WS-TOP-FOUND         PIC X(3) VALUE 'NO'.
+              05 WS-TOP-OMITTED       PIC 9(3) VALUE ZEROES.
+
+           01 TOP-PRODUCT-SWAP-ENTRY.
+              05 TPSW-PRODUCT-ID    PIC X(3).
+              05 TPSW-PRODUCT-NAME  PIC X(14).
+              05 TPSW-SALES-VALUE   PIC 9999999V99.
+              05 TPSW-QUANTITY      PIC 999999.
 
            01 WS-DATE.
-               05 WS-YEAR          PIC 9(2).
+               05 WS-YEAR          PIC 9(4).
                05 WS-MONTH         PIC 9(2).
                05 WS-DAY           PIC 9(2).
 
+           01 WS-ARG-DATE          PIC X(8).
+
       **************************REPORT SECTION**************************
            01 HEADING-LINE1.
                05                  PIC X(34) VALUE SPACES.
@@ -99,8 +237,8 @@
                05 HL-MONTH         PIC 9(2).
                05                  PIC X VALUE '/'.
                05 HL-DAY           PIC 9(2).
-               05                  PIC X(3) VALUE '/20'.
-               05 HL-YEAR          PIC 9(2).
+               05                  PIC X VALUE '/'.
+               05 HL-YEAR          PIC 9(4).
                05                  PIC X(7) VALUE SPACES.
                05                  PIC X(24) VALUE
                                              'SALES SPECULATION REPORT'.
@@ -151,6 +289,96 @@
                05 FILLER             PIC X(6) VALUE SPACES.
                05 FN-SALES-VALUE-OUT PIC $Z,ZZZ,ZZZ,ZZZ.99.
 
+           01 TOTAL-PTD-SOLD-LINE.
+               05                    PIC X(20) VALUE SPACES.
+               05                    PIC X(24) VALUE
+                                           'PERIOD TO DATE QTY SOLD:'.
+               05                    PIC X(14) VALUE SPACES.
+               05 PTD-QUANTITY-OUT   PIC Z,ZZZ,ZZZ.
+
+           01 TOTAL-PTD-SALE-VALUE-LINE.
+               05                    PIC X(15) VALUE SPACES.
+               05                    PIC X(27) VALUE
+                                       'PERIOD TO DATE SALES VALUE:'.
+               05                    PIC X(6) VALUE SPACES.
+               05 PTD-SALES-VALUE-OUT PIC $Z,ZZZ,ZZZ,ZZZ.99.
+
+           01 TOTAL-EXCEPTION-LINE.
+               05                    PIC X(30) VALUE SPACES.
+               05                    PIC X(17) VALUE
+                                                'RECORDS REJECTED:'.
+               05                    PIC X(15) VALUE SPACES.
+               05 EXCEPTION-COUNT-OUT PIC ZZ,ZZ9.
+
+           01 REORDER-HEADING-LINE.
+               05                    PIC X(20) VALUE SPACES.
+               05                    PIC X(31) VALUE
+                              'PRODUCTS AT OR BELOW REORDER PT'.
+
+           01 REORDER-DETAIL-LINE.
+               05                    PIC X(20) VALUE SPACES.
+               05                    PIC X(4) VALUE 'PROD'.
+               05                    PIC X VALUE SPACES.
+               05 ROD-PRODUCT-ID     PIC X(3).
+               05                    PIC X(4) VALUE SPACES.
+               05                    PIC X(9) VALUE 'ON HAND: '.
+               05 ROD-ON-HAND-OUT    PIC ZZZ,ZZ9.
+
+           01 TOP-PRODUCTS-HEADING-LINE.
+               05                    PIC X(20) VALUE SPACES.
+               05                    PIC X(12) VALUE 'TOP PRODUCTS'.
+
+           01 RESUME-NOTE-LINE.
+               05                    PIC X(20) VALUE SPACES.
+               05                    PIC X(54) VALUE
+           'NOTE: RESUMED RUN - REFLECTS POST-RESTART RECORDS ONLY'.
+
+           01 OMITTED-NOTE-LINE.
+               05                    PIC X(20) VALUE SPACES.
+               05                    PIC X(6) VALUE 'NOTE: '.
+               05 OMITTED-COUNT-OUT  PIC ZZ9.
+               05                    PIC X(41) VALUE
+           ' ADDITIONAL PRODUCTS OMITTED (TABLE FULL)'.
+
+           01 TOP-PRODUCTS-DETAIL-LINE.
+               05                    PIC X(20) VALUE SPACES.
+               05                    PIC X(4) VALUE 'PROD'.
+               05                    PIC X VALUE SPACES.
+               05 TPD-PRODUCT-ID     PIC X(3).
+               05                    PIC X(2) VALUE SPACES.
+               05 TPD-PRODUCT-NAME   PIC X(14).
+               05                    PIC X(2) VALUE SPACES.
+               05                    PIC X(5) VALUE 'QTY: '.
+               05 TPD-QUANTITY-OUT   PIC ZZZ999.
+               05                    PIC X VALUE SPACES.
+               05 TPD-SALES-VALUE-OUT PIC $Z,ZZZ,ZZZ.99.
+
+           01 CSV-HEADING-LINE.
+               05                    PIC X(59) VALUE
+                   'PRODUCT,NAME,CUSTOMER,QTY,VALUE'.
+
+           01 CSV-DETAIL-LINE.
+               05 CSVDL-PRODUCT-ID      PIC X(3).
+               05                       PIC X VALUE ','.
+               05 CSVDL-PRODUCT-NAME    PIC X(14).
+               05                       PIC X VALUE ','.
+               05 CSVDL-CUSTOMER-NAME   PIC X(25).
+               05                       PIC X VALUE ','.
+               05 CSVDL-QUANTITY-SOLD   PIC ZZZ9.
+               05                       PIC X VALUE ','.
+               05 CSVDL-SALES-VALUE     PIC ZZZZZ9.99.
+
+           01 CSV-TOTALS-LINE.
+               05 CSVTL-PRODUCT-ID      PIC X(3).
+               05                       PIC X VALUE ','.
+               05 CSVTL-PRODUCT-NAME    PIC X(14).
+               05                       PIC X VALUE ','.
+               05 CSVTL-MARKER          PIC X(25) VALUE 'TOTAL'.
+               05                       PIC X VALUE ','.
+               05 CSVTL-QUANTITY-OUT    PIC ZZZZZ9.
+               05                       PIC X VALUE ','.
+               05 CSVTL-SALES-VALUE-OUT PIC ZZZZZZ9.99.
+
            01 DETAIL-LINE.
               05                   PIC X VALUE ' '.
               05 DL-PRODUCT-NAME   PIC X(14) VALUE SPACES.
@@ -162,6 +390,9 @@
               05 DL-QUANTITY-SOLD  PIC Z999 VALUE ZEROES.
               05                   PIC X(5) VALUE SPACES.
               05 DL-SALES-VALUE    PIC ZZZ,ZZZ.99.
+              05                   PIC X(2) VALUE SPACES.
+              05                   PIC X(4) VALUE 'LOC:'.
+              05 DL-LOCATION-ID    PIC X(10) VALUE SPACES.
 
       *************************PROCEDURE DIVISION***********************
        PROCEDURE DIVISION.
@@ -172,15 +403,142 @@
            PERFORM 200-CLOSE-ROUTINE
            .
 
-       125-HOUSEKEEPING.
+       124-LOAD-SOURCE-FILES.
+           MOVE 'NO' TO WS-USING-MANIFEST
+           OPEN INPUT SOURCE-LIST-FILE
+           IF WS-LOC-STATUS = '00'
+              MOVE 'YES' TO WS-USING-MANIFEST
+              MOVE 'NO' TO WS-SOURCE-EOF
+              PERFORM UNTIL WS-SOURCE-EOF = 'YES'
+                READ SOURCE-LIST-FILE
+                  AT END
+                     MOVE 'YES' TO WS-SOURCE-EOF
+                  NOT AT END
+                     MOVE LOC-FILENAME TO WS-SOURCE-FILENAME
+                     MOVE LOC-CODE TO WS-CURRENT-LOCATION
+                     PERFORM 123-COPY-ONE-SOURCE-FILE
+                END-READ
+              END-PERFORM
+              CLOSE SOURCE-LIST-FILE
+           ELSE
+              MOVE 'PR2FA17.txt' TO WS-SOURCE-FILENAME
+              MOVE SPACES TO WS-CURRENT-LOCATION
+              PERFORM 123-COPY-ONE-SOURCE-FILE
+           END-IF
+           .
+
+       123-COPY-ONE-SOURCE-FILE.
            OPEN INPUT SOURCE-FILE
-           OUTPUT REPORT-FILE
+           IF WS-SOURCE-STATUS NOT = '00'
+              DISPLAY 'PROJECT2: UNABLE TO OPEN SOURCE FILE FOR '
+                       'LOCATION ' WS-CURRENT-LOCATION ' - SKIPPING'
+           ELSE
+              MOVE 'NO' TO WS-COPY-EOF
+              PERFORM UNTIL WS-COPY-EOF = 'YES'
+                READ SOURCE-FILE
+                  AT END
+                     MOVE 'YES' TO WS-COPY-EOF
+                  NOT AT END
+                     MOVE SPACES TO SORT-WORK-RECORD
+                     MOVE CUSTOMER-ID TO SWR-CUSTOMER-ID
+                     MOVE CUSTOMER-NAME TO SWR-CUSTOMER-NAME
+                     MOVE PRODUCT-ID TO SWR-PRODUCT-ID
+                     MOVE PRODUCT-NAME TO SWR-PRODUCT-NAME
+                     MOVE QUANTITY-SOLD TO SWR-QUANTITY-SOLD
+                     MOVE COST-PER-ITEM TO SWR-COST-PER-ITEM
+                     MOVE WS-CURRENT-LOCATION TO SWR-LOCATION-ID
+                     RELEASE SORT-WORK-RECORD
+                END-READ
+              END-PERFORM
+              CLOSE SOURCE-FILE
+           END-IF
+           .
+
+       125-HOUSEKEEPING.
+           SORT SORT-WORK-FILE
+             ON ASCENDING KEY SWR-PRODUCT-ID
+             ON ASCENDING KEY SWR-CUSTOMER-NAME
+             INPUT PROCEDURE 124-LOAD-SOURCE-FILES
+             GIVING SORTED-SOURCE-FILE
+           PERFORM 128-CHECKPOINT-RESTART
+           OPEN INPUT SORTED-SOURCE-FILE
            PERFORM 130-DATE-ROUTINE
-           PERFORM 145-HEADING-ROUTINE
+           IF WS-RESUMING = 'YES'
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND EXCEPTION-FILE
+              OPEN EXTEND CSV-FILE
+              PERFORM 129-SKIP-PROCESSED-RECORDS
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+              OPEN OUTPUT CSV-FILE
+              PERFORM 145-HEADING-ROUTINE
+              MOVE CSV-HEADING-LINE TO CSV-RECORD
+              WRITE CSV-RECORD
+           END-IF
+           OPEN I-O INVENTORY-FILE
+           IF WS-INV-STATUS = '00'
+              MOVE 'YES' TO WS-INV-AVAILABLE
+           ELSE
+              MOVE 'NO' TO WS-INV-AVAILABLE
+           END-IF
+           .
+
+       128-CHECKPOINT-RESTART.
+           MOVE 'NO' TO WS-RESUMING
+           MOVE ZEROES TO WS-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS = '00'
+              READ CHECKPOINT-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE 'YES' TO WS-RESUMING
+                   MOVE CKP-RECORDS-PROCESSED TO WS-SKIP-COUNT
+                                                  WS-RECORDS-PROCESSED
+                   MOVE CKP-TL-SALES-VALUE TO WS-TL-SALES-VALUE
+                   MOVE CKP-TL-QUANTITY TO WS-TL-QUANTITY
+                   MOVE CKP-FN-SALES-VALUE TO WS-FN-SALES-VALUE
+                   MOVE CKP-FN-QUANTITY TO WS-FN-QUANTITY
+                   MOVE CKP-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                   MOVE CKP-LAST-PRODUCT-ID TO DL-PRODUCT-ID
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       129-SKIP-PROCESSED-RECORDS.
+           MOVE ZEROES TO WS-SKIP-ACTUAL
+           MOVE 'NO' TO WS-SKIP-EOF
+           PERFORM WS-SKIP-COUNT TIMES
+             IF WS-SKIP-EOF = 'NO'
+                READ SORTED-SOURCE-FILE
+                  AT END
+                     MOVE 'NO' TO EOF-FLAG
+                     MOVE 'YES' TO WS-SKIP-EOF
+                  NOT AT END
+                     ADD 1 TO WS-SKIP-ACTUAL
+                END-READ
+             END-IF
+           END-PERFORM
+           IF WS-SKIP-ACTUAL < WS-SKIP-COUNT
+              DISPLAY 'PROJECT2: CHECKPOINT SKIP COUNT EXCEEDS SOURCE '
+                       'RECORDS - ABORTING RESUME'
+              CLOSE SORTED-SOURCE-FILE REPORT-FILE
+                    EXCEPTION-FILE CSV-FILE
+              STOP RUN
+           END-IF
            .
 
        130-DATE-ROUTINE.
-           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-ARG-DATE FROM COMMAND-LINE
+           IF WS-ARG-DATE IS NUMERIC
+              MOVE WS-ARG-DATE TO WS-DATE
+              MOVE 'NO' TO WS-LIVE-RUN
+           ELSE
+              ACCEPT WS-DATE FROM DATE YYYYMMDD
+              MOVE 'YES' TO WS-LIVE-RUN
+           END-IF
            MOVE WS-MONTH TO HL-MONTH
            MOVE WS-DAY TO HL-DAY
            MOVE WS-YEAR TO HL-YEAR
@@ -206,52 +564,216 @@
        150-READ-SOURCE-FILE.
            MOVE 1 TO PROPER-SPACING
            PERFORM UNTIL EOF-FLAG = 'NO'
-             READ SOURCE-FILE
+             READ SORTED-SOURCE-FILE
                AT END
                   MOVE 'NO' TO EOF-FLAG
                   PERFORM 185-WRITE-TOTALS
                   PERFORM 190-WRITE-FINAL-TOTALS
                NOT AT END
-                  PERFORM 175-CONSTRUCT-DATA
-                  ADD 1 TO LINE-NUM
-                  IF LINE-NUM = 55
-                     PERFORM 195-NEW-PAGE
-                     MOVE 10 TO LINE-NUM
+                  ADD 1 TO WS-RECORDS-PROCESSED
+                  PERFORM 177-VALIDATE-RECORD
+                  IF WS-RECORD-VALID = 'YES'
+                     PERFORM 175-CONSTRUCT-DATA
+                     ADD 1 TO LINE-NUM
+                     IF LINE-NUM = 55
+                        PERFORM 195-NEW-PAGE
+                        MOVE 10 TO LINE-NUM
+                     END-IF
+                  ELSE
+                     PERFORM 179-WRITE-EXCEPTION
                   END-IF
+                  PERFORM 176-CHECKPOINT-IF-DUE
              END-READ
            END-PERFORM
            .
 
        175-CONSTRUCT-DATA.
+           MOVE SSR-PRODUCT-NAME TO WS-PRODUCT-NAME-SAVE
            PERFORM 180-GROUPING-ROUTINE
-           MOVE PRODUCT-NAME TO DL-PRODUCT-NAME
-           MOVE PRODUCT-ID TO DL-PRODUCT-ID
-           MOVE CUSTOMER-NAME TO DL-CUSTOMER-NAME
-           MOVE QUANTITY-SOLD TO DL-QUANTITY-SOLD WS-QUANTITY-SOLD
-           MOVE COST-PER-ITEM TO WS-COST-PER-ITEM
+           MOVE SSR-PRODUCT-NAME TO DL-PRODUCT-NAME
+           MOVE SSR-PRODUCT-ID TO DL-PRODUCT-ID
+           MOVE SSR-CUSTOMER-NAME TO DL-CUSTOMER-NAME
+           MOVE SSR-LOCATION-ID TO DL-LOCATION-ID
+           MOVE SSR-QUANTITY-SOLD TO DL-QUANTITY-SOLD WS-QUANTITY-SOLD
+           MOVE SSR-COST-PER-ITEM TO WS-COST-PER-ITEM
            MULTIPLY WS-QUANTITY-SOLD BY WS-COST-PER-ITEM
              GIVING DL-SALES-VALUE WS-SALES-VALUE
            MOVE DETAIL-LINE TO REPORT-RECORD
            WRITE REPORT-RECORD
              AFTER ADVANCING PROPER-SPACING
            MOVE 1 TO PROPER-SPACING
+           MOVE SSR-PRODUCT-ID TO CSVDL-PRODUCT-ID
+           MOVE WS-PRODUCT-NAME-SAVE TO CSVDL-PRODUCT-NAME
+           MOVE SSR-CUSTOMER-NAME TO CSVDL-CUSTOMER-NAME
+           MOVE WS-QUANTITY-SOLD TO CSVDL-QUANTITY-SOLD
+           MOVE WS-SALES-VALUE TO CSVDL-SALES-VALUE
+           WRITE CSV-RECORD FROM CSV-DETAIL-LINE
            ADD WS-QUANTITY-SOLD TO WS-TL-QUANTITY
            ADD WS-SALES-VALUE TO WS-TL-SALES-VALUE
+           PERFORM 181-ACCUMULATE-TOP-PRODUCT
+           IF WS-INV-AVAILABLE = 'YES'
+           AND WS-LIVE-RUN = 'YES'
+              PERFORM 186-UPDATE-INVENTORY
+           END-IF
+           .
+
+       181-ACCUMULATE-TOP-PRODUCT.
+           MOVE 'NO' TO WS-TOP-FOUND
+           IF WS-TOP-PRODUCT-COUNT > 0
+              PERFORM VARYING TP-IDX FROM 1 BY 1
+                UNTIL TP-IDX > WS-TOP-PRODUCT-COUNT
+                OR WS-TOP-FOUND = 'YES'
+                IF TP-PRODUCT-ID (TP-IDX) = SSR-PRODUCT-ID
+                   ADD WS-SALES-VALUE TO TP-SALES-VALUE (TP-IDX)
+                   ADD WS-QUANTITY-SOLD TO TP-QUANTITY (TP-IDX)
+                   MOVE 'YES' TO WS-TOP-FOUND
+                END-IF
+              END-PERFORM
+           END-IF
+           IF WS-TOP-FOUND = 'NO'
+           AND WS-TOP-PRODUCT-COUNT < 50
+              ADD 1 TO WS-TOP-PRODUCT-COUNT
+              MOVE SSR-PRODUCT-ID
+                TO TP-PRODUCT-ID (WS-TOP-PRODUCT-COUNT)
+              MOVE WS-PRODUCT-NAME-SAVE
+                TO TP-PRODUCT-NAME (WS-TOP-PRODUCT-COUNT)
+              MOVE WS-SALES-VALUE
+                TO TP-SALES-VALUE (WS-TOP-PRODUCT-COUNT)
+              MOVE WS-QUANTITY-SOLD
+                TO TP-QUANTITY (WS-TOP-PRODUCT-COUNT)
+           ELSE
+              IF WS-TOP-FOUND = 'NO'
+                 ADD 1 TO WS-TOP-OMITTED
+              END-IF
+           END-IF
+           .
+
+       186-UPDATE-INVENTORY.
+           MOVE SSR-PRODUCT-ID TO INV-PRODUCT-ID
+           READ INVENTORY-FILE KEY IS INV-PRODUCT-ID
+             INVALID KEY
+                CONTINUE
+             NOT INVALID KEY
+                IF WS-QUANTITY-SOLD > INV-ON-HAND-QTY
+                   MOVE ZEROES TO INV-ON-HAND-QTY
+                ELSE
+                   SUBTRACT WS-QUANTITY-SOLD FROM INV-ON-HAND-QTY
+                END-IF
+                REWRITE INVENTORY-RECORD
+                IF INV-ON-HAND-QTY <= INV-REORDER-POINT
+                   PERFORM 187-RECORD-REORDER
+                END-IF
+           END-READ
+           .
+
+       187-RECORD-REORDER.
+           MOVE 'NO' TO WS-REORDER-FOUND
+           IF WS-REORDER-COUNT > 0
+              PERFORM VARYING REORDER-IDX FROM 1 BY 1
+                UNTIL REORDER-IDX > WS-REORDER-COUNT
+                OR WS-REORDER-FOUND = 'YES'
+                IF ROE-PRODUCT-ID (REORDER-IDX) = INV-PRODUCT-ID
+                   MOVE INV-ON-HAND-QTY TO ROE-ON-HAND (REORDER-IDX)
+                   MOVE 'YES' TO WS-REORDER-FOUND
+                END-IF
+              END-PERFORM
+           END-IF
+           IF WS-REORDER-FOUND = 'NO'
+           AND WS-REORDER-COUNT < 50
+              ADD 1 TO WS-REORDER-COUNT
+              MOVE INV-PRODUCT-ID TO ROE-PRODUCT-ID (WS-REORDER-COUNT)
+              MOVE INV-ON-HAND-QTY TO ROE-ON-HAND (WS-REORDER-COUNT)
+           ELSE
+              IF WS-REORDER-FOUND = 'NO'
+                 ADD 1 TO WS-REORDER-OMITTED
+              END-IF
+           END-IF
+           .
+
+       188-UPDATE-PERIOD-TO-DATE.
+           OPEN INPUT PTD-FILE
+           IF WS-PTD-STATUS = '00'
+              READ PTD-FILE
+                AT END
+                   MOVE ZEROES TO PTD-YEAR PTD-MONTH
+                                  PTD-SALES-VALUE PTD-QUANTITY
+                NOT AT END
+                   CONTINUE
+              END-READ
+              CLOSE PTD-FILE
+           ELSE
+              MOVE ZEROES TO PTD-YEAR PTD-MONTH
+                             PTD-SALES-VALUE PTD-QUANTITY
+           END-IF
+           IF WS-LIVE-RUN = 'YES'
+              IF PTD-YEAR = WS-YEAR AND PTD-MONTH = WS-MONTH
+                 ADD WS-FN-SALES-VALUE TO PTD-SALES-VALUE
+                 ADD WS-FN-QUANTITY TO PTD-QUANTITY
+              ELSE
+                 MOVE WS-YEAR TO PTD-YEAR
+                 MOVE WS-MONTH TO PTD-MONTH
+                 MOVE WS-FN-SALES-VALUE TO PTD-SALES-VALUE
+                 MOVE WS-FN-QUANTITY TO PTD-QUANTITY
+              END-IF
+              OPEN OUTPUT PTD-FILE
+              WRITE PTD-RECORD
+              CLOSE PTD-FILE
+           END-IF
+           .
+
+       177-VALIDATE-RECORD.
+           MOVE 'YES' TO WS-RECORD-VALID
+           IF SSR-CUSTOMER-ID = ZEROES
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           IF SSR-PRODUCT-ID = SPACES
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           IF SSR-QUANTITY-SOLD = ZEROES
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           IF SSR-COST-PER-ITEM = ZEROES
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           IF SSR-QUANTITY-SOLD IS NOT NUMERIC
+           OR SSR-COST-PER-ITEM IS NOT NUMERIC
+              MOVE 'NO' TO WS-RECORD-VALID
+           END-IF
+           .
+
+       179-WRITE-EXCEPTION.
+           MOVE SORTED-SALES-RECORD TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT
+           .
+
+       176-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORDS-PROCESSED BY WS-CKP-INTERVAL
+             GIVING WS-CKP-QUOTIENT
+             REMAINDER WS-CKP-REMAINDER
+           IF WS-CKP-REMAINDER = 0
+              MOVE WS-RECORDS-PROCESSED TO CKP-RECORDS-PROCESSED
+              MOVE SSR-CUSTOMER-ID TO CKP-LAST-CUSTOMER-ID
+              MOVE SSR-PRODUCT-ID TO CKP-LAST-PRODUCT-ID
+              MOVE WS-TL-SALES-VALUE TO CKP-TL-SALES-VALUE
+              MOVE WS-TL-QUANTITY TO CKP-TL-QUANTITY
+              MOVE WS-FN-SALES-VALUE TO CKP-FN-SALES-VALUE
+              MOVE WS-FN-QUANTITY TO CKP-FN-QUANTITY
+              MOVE WS-EXCEPTION-COUNT TO CKP-EXCEPTION-COUNT
+              OPEN OUTPUT CHECKPOINT-FILE
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF
            .
 
        180-GROUPING-ROUTINE.
-           IF PRODUCT-ID = DL-PRODUCT-ID
-             MOVE SPACES TO PRODUCT-NAME
-             MOVE 'YES' TO WS-GROUPING-FLAG
+           IF SSR-PRODUCT-ID = DL-PRODUCT-ID
+             MOVE SPACES TO SSR-PRODUCT-NAME
            ELSE
-             IF WS-GROUPING-FLAG EQUALS 'YES'
-             AND DL-PRODUCT-ID NOT EQUALS SPACES
-             THEN
-               MOVE 'NO' TO WS-GROUPING-FLAG
+             IF DL-PRODUCT-ID NOT = SPACES
                PERFORM 185-WRITE-TOTALS
-             ELSE
-               MOVE 'NO' TO WS-GROUPING-FLAG
              END-IF
+             MOVE WS-PRODUCT-NAME-SAVE TO WS-GROUP-PRODUCT-NAME
            END-IF
            .
 
@@ -263,6 +785,12 @@
            WRITE REPORT-RECORD
              AFTER ADVANCING PROPER-SPACING
            MOVE 3 TO PROPER-SPACING
+           MOVE DL-PRODUCT-ID TO CSVTL-PRODUCT-ID
+           MOVE WS-GROUP-PRODUCT-NAME TO CSVTL-PRODUCT-NAME
+           MOVE 'TOTAL' TO CSVTL-MARKER
+           MOVE WS-TL-QUANTITY TO CSVTL-QUANTITY-OUT
+           MOVE WS-TL-SALES-VALUE TO CSVTL-SALES-VALUE-OUT
+           WRITE CSV-RECORD FROM CSV-TOTALS-LINE
            ADD WS-TL-SALES-VALUE TO WS-FN-SALES-VALUE
            ADD WS-TL-QUANTITY TO WS-FN-QUANTITY
            MOVE ZEROES TO WS-TL-SALES-VALUE
@@ -279,6 +807,111 @@
            MOVE 2 TO PROPER-SPACING
            WRITE REPORT-RECORD
              AFTER ADVANCING PROPER-SPACING
+           MOVE WS-EXCEPTION-COUNT TO EXCEPTION-COUNT-OUT
+           MOVE TOTAL-EXCEPTION-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           PERFORM 188-UPDATE-PERIOD-TO-DATE
+           MOVE PTD-QUANTITY TO PTD-QUANTITY-OUT
+           MOVE TOTAL-PTD-SOLD-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           MOVE PTD-SALES-VALUE TO PTD-SALES-VALUE-OUT
+           MOVE TOTAL-PTD-SALE-VALUE-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           MOVE SPACES TO CSVTL-PRODUCT-ID
+           MOVE SPACES TO CSVTL-PRODUCT-NAME
+           MOVE 'FINAL TOTAL' TO CSVTL-MARKER
+           MOVE WS-FN-QUANTITY TO CSVTL-QUANTITY-OUT
+           MOVE WS-FN-SALES-VALUE TO CSVTL-SALES-VALUE-OUT
+           WRITE CSV-RECORD FROM CSV-TOTALS-LINE
+           IF WS-TOP-PRODUCT-COUNT > 0
+              PERFORM 192-SORT-TOP-PRODUCTS
+              PERFORM 193-WRITE-TOP-PRODUCTS-SECTION
+           END-IF
+           IF WS-INV-AVAILABLE = 'YES'
+           AND WS-REORDER-COUNT > 0
+              PERFORM 191-WRITE-REORDER-SECTION
+           END-IF
+           .
+
+       192-SORT-TOP-PRODUCTS.
+           IF WS-TOP-PRODUCT-COUNT > 1
+              PERFORM VARYING TP-IDX FROM 1 BY 1
+                UNTIL TP-IDX >= WS-TOP-PRODUCT-COUNT
+                PERFORM VARYING TP-IDX2 FROM 1 BY 1
+                  UNTIL TP-IDX2 > WS-TOP-PRODUCT-COUNT - TP-IDX
+                  IF TP-SALES-VALUE (TP-IDX2) <
+                     TP-SALES-VALUE (TP-IDX2 + 1)
+                     MOVE TOP-PRODUCT-ENTRY (TP-IDX2)
+                       TO TOP-PRODUCT-SWAP-ENTRY
+                     MOVE TOP-PRODUCT-ENTRY (TP-IDX2 + 1)
+                       TO TOP-PRODUCT-ENTRY (TP-IDX2)
+                     MOVE TOP-PRODUCT-SWAP-ENTRY
+                       TO TOP-PRODUCT-ENTRY (TP-IDX2 + 1)
+                  END-IF
+                END-PERFORM
+              END-PERFORM
+           END-IF
+           .
+
+       193-WRITE-TOP-PRODUCTS-SECTION.
+           MOVE 2 TO PROPER-SPACING
+           MOVE TOP-PRODUCTS-HEADING-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+           IF WS-RESUMING = 'YES'
+              MOVE RESUME-NOTE-LINE TO REPORT-RECORD
+              WRITE REPORT-RECORD
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           PERFORM VARYING TP-IDX FROM 1 BY 1
+             UNTIL TP-IDX > WS-TOP-PRODUCT-COUNT
+             MOVE TP-PRODUCT-ID (TP-IDX) TO TPD-PRODUCT-ID
+             MOVE TP-PRODUCT-NAME (TP-IDX) TO TPD-PRODUCT-NAME
+             MOVE TP-QUANTITY (TP-IDX) TO TPD-QUANTITY-OUT
+             MOVE TP-SALES-VALUE (TP-IDX) TO TPD-SALES-VALUE-OUT
+             MOVE TOP-PRODUCTS-DETAIL-LINE TO REPORT-RECORD
+             WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+           END-PERFORM
+           IF WS-TOP-OMITTED > 0
+              MOVE WS-TOP-OMITTED TO OMITTED-COUNT-OUT
+              MOVE OMITTED-NOTE-LINE TO REPORT-RECORD
+              WRITE REPORT-RECORD
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           .
+
+       191-WRITE-REORDER-SECTION.
+           MOVE 2 TO PROPER-SPACING
+           MOVE REORDER-HEADING-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+           IF WS-RESUMING = 'YES'
+              MOVE RESUME-NOTE-LINE TO REPORT-RECORD
+              WRITE REPORT-RECORD
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
+           PERFORM VARYING REORDER-IDX FROM 1 BY 1
+             UNTIL REORDER-IDX > WS-REORDER-COUNT
+             MOVE ROE-PRODUCT-ID (REORDER-IDX) TO ROD-PRODUCT-ID
+             MOVE ROE-ON-HAND (REORDER-IDX) TO ROD-ON-HAND-OUT
+             MOVE REORDER-DETAIL-LINE TO REPORT-RECORD
+             WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+           END-PERFORM
+           IF WS-REORDER-OMITTED > 0
+              MOVE WS-REORDER-OMITTED TO OMITTED-COUNT-OUT
+              MOVE OMITTED-NOTE-LINE TO REPORT-RECORD
+              WRITE REPORT-RECORD
+                AFTER ADVANCING PROPER-SPACING
+           END-IF
            .
 
        195-NEW-PAGE.
@@ -289,7 +922,14 @@
            .
 
        200-CLOSE-ROUTINE.
-           CLOSE SOURCE-FILE
+           CLOSE SORTED-SOURCE-FILE
                  REPORT-FILE
+                 EXCEPTION-FILE
+                 CSV-FILE
+           IF WS-INV-AVAILABLE = 'YES'
+              CLOSE INVENTORY-FILE
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
            STOP RUN
            .
